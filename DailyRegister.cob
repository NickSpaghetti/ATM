@@ -0,0 +1,202 @@
+       >> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DailyRegister.
+AUTHOR. NICK CICCHETTI
+DATE-WRITTEN. August 9th 2026
+*> Reads TransactionsHistory.dat, groups the entries by customer and
+*> access date, and prints a register per customer/day with deposit
+*> and widthdrawl subtotals plus a grand total line.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT TransactionsHistory ASSIGN TO "TransactionsHistory.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS  WSFileStatus.
+       SELECT SortWork ASSIGN TO "SortWork.tmp".
+       SELECT RegisterReport ASSIGN TO "DailyRegister.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS  WSReportFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  TransactionsHistory.
+       COPY TransactionRecord.
+
+SD  SortWork.
+       COPY TransactionRecord REPLACING ==TransactionData== BY ==SortedTransaction==
+                                         ==AccountNumber==   BY ==SortAccountNumber==
+                                         ==Ballance==        BY ==SortBallance==
+                                         ==AccessDate==      BY ==SortAccessDate==
+                                         ==CurrentYear==     BY ==SortYear==
+                                         ==CurrentMonth==    BY ==SortMonth==
+                                         ==CurrentDay==      BY ==SortDay==
+                                         ==Action==          BY ==SortAction==
+                                         ==Amount==          BY ==SortAmount==
+                                         ==CustomerName==    BY ==SortCustomerName==
+                                         ==FullName==        BY ==SortFullName==
+                                         ==AccountType==     BY ==SortAccountType==.
+
+FD  RegisterReport.
+01 ReportLine PIC X(132).
+WORKING-STORAGE SECTION.
+01 WSFileStatus PIC X(2).
+01 WSReportFileStatus PIC X(2).
+       88 WSReportFileOk VALUE '00'.
+
+01 WSEndOfSort PIC X(01) VALUE 'N'.
+       88 WSAtEndOfSort VALUE 'Y'.
+01 WSFirstGroup PIC X(01) VALUE 'Y'.
+       88 WSIsFirstGroup VALUE 'Y'.
+
+01 WSGroupControl.
+       02 WSGroupAccountNumber PIC 9(08) VALUE ZERO.
+       02 WSGroupFullName PIC X(500) VALUE SPACE.
+       02 WSGroupAccountType PIC X(10) VALUE SPACE.
+       02 WSGroupDate.
+           03 WSGroupYear PIC 9(04) VALUE ZERO.
+           03 WSGroupMonth PIC 9(02) VALUE ZERO.
+           03 WSGroupDay PIC 9(02) VALUE ZERO.
+       02 WSGroupDateNum REDEFINES WSGroupDate PIC 9(08).
+
+01 WSAmounts.
+       02 WSDepositSubtotal PIC S9(09)V99 VALUE ZERO.
+       02 WSWidthdrawlSubtotal PIC S9(09)V99 VALUE ZERO.
+       02 WSCustomerTotal PIC S9(09)V99 VALUE ZERO.
+       02 WSGrandTotal PIC S9(09)V99 VALUE ZERO.
+
+01 DollarFormat PIC $$$,$$$,$$9.99-.
+01 DateFormat PIC 9999/99/99.
+PROCEDURE DIVISION.
+Main.
+       MOVE 'N' TO WSEndOfSort
+       MOVE 'Y' TO WSFirstGroup
+       MOVE ZERO TO WSGrandTotal
+
+       SORT SortWork ON ASCENDING KEY SortAccountNumber SortAccountType
+               SortYear SortMonth SortDay
+           USING TransactionsHistory
+           OUTPUT PROCEDURE IS ProcessSortedRecords
+
+       DISPLAY "Daily Transaction Register written to DailyRegister.rpt"
+       STOP RUN.
+
+ProcessSortedRecords.
+       OPEN OUTPUT RegisterReport
+       IF NOT WSReportFileOk
+           DISPLAY "UNABLE TO OPEN DAILYREGISTER.RPT - STATUS " WSReportFileStatus
+           STOP RUN
+       END-IF
+       PERFORM UNTIL WSAtEndOfSort
+           RETURN SortWork
+               AT END
+                   MOVE 'Y' TO WSEndOfSort
+               NOT AT END
+                   PERFORM HandleSortedRecord
+           END-RETURN
+       END-PERFORM
+
+       IF NOT WSIsFirstGroup
+           PERFORM PrintCustomerTotal
+       END-IF
+       PERFORM PrintGrandTotal
+       CLOSE RegisterReport.
+
+HandleSortedRecord.
+       IF WSIsFirstGroup
+           MOVE 'N' TO WSFirstGroup
+           PERFORM StartNewGroup
+       ELSE
+           IF SortAccountNumber NOT = WSGroupAccountNumber
+               OR SortAccountType NOT = WSGroupAccountType
+               OR SortYear NOT = WSGroupYear
+               OR SortMonth NOT = WSGroupMonth
+               OR SortDay NOT = WSGroupDay
+               PERFORM PrintCustomerTotal
+               PERFORM StartNewGroup
+           END-IF
+       END-IF
+       PERFORM AccumulateSortedRecord.
+
+StartNewGroup.
+       MOVE SortAccountNumber TO WSGroupAccountNumber
+       MOVE SortFullName TO WSGroupFullName
+       MOVE SortAccountType TO WSGroupAccountType
+       MOVE SortYear TO WSGroupYear
+       MOVE SortMonth TO WSGroupMonth
+       MOVE SortDay TO WSGroupDay
+       MOVE ZERO TO WSDepositSubtotal
+       MOVE ZERO TO WSWidthdrawlSubtotal
+       MOVE ZERO TO WSCustomerTotal
+       PERFORM PrintGroupHeader.
+
+AccumulateSortedRecord.
+       ADD SortAmount TO WSCustomerTotal
+       ADD SortAmount TO WSGrandTotal
+       IF SortAmount > ZERO
+           ADD SortAmount TO WSDepositSubtotal
+       ELSE
+           ADD SortAmount TO WSWidthdrawlSubtotal
+       END-IF
+       PERFORM PrintDetailLine.
+
+PrintGroupHeader.
+       MOVE SPACE TO ReportLine
+       MOVE WSGroupDateNum TO DateFormat
+       STRING "Customer: " DELIMITED BY SIZE
+           WSGroupFullName DELIMITED BY "  "
+           "  Account: " DELIMITED BY SIZE
+           WSGroupAccountType DELIMITED BY "  "
+           "  Date: " DELIMITED BY SIZE
+           DateFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
+
+PrintDetailLine.
+       MOVE SPACE TO ReportLine
+       MOVE SortAmount TO DollarFormat
+       STRING "    " DELIMITED BY SIZE
+           SortAction DELIMITED BY "  "
+           "  " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
+
+PrintCustomerTotal.
+       MOVE SPACE TO ReportLine
+       MOVE WSDepositSubtotal TO DollarFormat
+       STRING "    Deposit Subtotal:    " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine
+
+       MOVE SPACE TO ReportLine
+       MOVE WSWidthdrawlSubtotal TO DollarFormat
+       STRING "    Widthdrawl Subtotal: " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine
+
+       MOVE SPACE TO ReportLine
+       MOVE WSCustomerTotal TO DollarFormat
+       STRING "    Customer Total:      " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
+
+PrintGrandTotal.
+       MOVE SPACE TO ReportLine
+       WRITE ReportLine
+
+       MOVE SPACE TO ReportLine
+       MOVE WSGrandTotal TO DollarFormat
+       STRING "Grand Total: " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
