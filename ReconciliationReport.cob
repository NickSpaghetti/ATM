@@ -0,0 +1,144 @@
+       >> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconciliationReport.
+AUTHOR. NICK CICCHETTI
+DATE-WRITTEN. August 9th 2026
+*> End-of-day batch job. Replays each customer's TransactionsHistory
+*> entries in sequence, rebuilding the running ballance from Amount,
+*> and flags any customer whose computed running total diverges from
+*> the Ballance snapshot that was actually written to the history
+*> file, so a corrupted or lost write gets caught before it compounds.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT TransactionsHistory ASSIGN TO "TransactionsHistory.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS  WSFileStatus.
+       SELECT SortWork ASSIGN TO "SortWork.tmp".
+       SELECT ExceptionReport ASSIGN TO "ReconciliationExceptions.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS  WSReportFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  TransactionsHistory.
+       COPY TransactionRecord.
+
+SD  SortWork.
+       COPY TransactionRecord REPLACING ==TransactionData== BY ==SortedTransaction==
+                                         ==AccountNumber==   BY ==SortAccountNumber==
+                                         ==Ballance==        BY ==SortBallance==
+                                         ==AccessDate==      BY ==SortAccessDate==
+                                         ==CurrentYear==     BY ==SortYear==
+                                         ==CurrentMonth==    BY ==SortMonth==
+                                         ==CurrentDay==      BY ==SortDay==
+                                         ==Action==          BY ==SortAction==
+                                         ==Amount==          BY ==SortAmount==
+                                         ==CustomerName==    BY ==SortCustomerName==
+                                         ==FullName==        BY ==SortFullName==
+                                         ==AccountType==     BY ==SortAccountType==.
+
+FD  ExceptionReport.
+01 ReportLine PIC X(132).
+WORKING-STORAGE SECTION.
+01 WSFileStatus PIC X(2).
+01 WSReportFileStatus PIC X(2).
+       88 WSReportFileOk VALUE '00'.
+
+01 WSEndOfSort PIC X(01) VALUE 'N'.
+       88 WSAtEndOfSort VALUE 'Y'.
+01 WSFirstInGroup PIC X(01) VALUE 'Y'.
+       88 WSIsFirstInGroup VALUE 'Y'.
+
+01 WSCurrentAccountNumber PIC 9(08) VALUE ZERO.
+01 WSCurrentCustomer PIC X(500) VALUE SPACE.
+01 WSCurrentAccountType PIC X(10) VALUE SPACE.
+01 WSRunningBallance PIC S99999999V99 VALUE ZERO.
+01 WSMismatchCount PIC 9(05) VALUE ZERO.
+01 WSCustomerCount PIC 9(05) VALUE ZERO.
+
+01 DollarFormat PIC $$$,$$$,$$9.99-.
+PROCEDURE DIVISION.
+Main.
+       MOVE 'N' TO WSEndOfSort
+       MOVE 'Y' TO WSFirstInGroup
+       MOVE ZERO TO WSMismatchCount
+       MOVE ZERO TO WSCustomerCount
+
+       SORT SortWork ON ASCENDING KEY SortAccountNumber SortAccountType
+               SortYear SortMonth SortDay
+           USING TransactionsHistory
+           OUTPUT PROCEDURE IS ProcessSortedRecords
+
+       DISPLAY "Reconciliation complete. Customers checked: " WSCustomerCount
+       DISPLAY "Exceptions found: " WSMismatchCount
+       DISPLAY "Detail written to ReconciliationExceptions.rpt"
+       STOP RUN.
+
+ProcessSortedRecords.
+       OPEN OUTPUT ExceptionReport
+       IF NOT WSReportFileOk
+           DISPLAY "UNABLE TO OPEN RECONCILIATIONEXCEPTIONS.RPT - STATUS " WSReportFileStatus
+           STOP RUN
+       END-IF
+       PERFORM UNTIL WSAtEndOfSort
+           RETURN SortWork
+               AT END
+                   MOVE 'Y' TO WSEndOfSort
+               NOT AT END
+                   PERFORM HandleSortedRecord
+           END-RETURN
+       END-PERFORM
+       CLOSE ExceptionReport.
+
+HandleSortedRecord.
+       IF WSIsFirstInGroup OR SortAccountNumber NOT = WSCurrentAccountNumber
+           OR SortAccountType NOT = WSCurrentAccountType
+           PERFORM StartNewCustomer
+       END-IF
+       PERFORM CheckRunningBallance.
+
+StartNewCustomer.
+       MOVE 'N' TO WSFirstInGroup
+       MOVE SortAccountNumber TO WSCurrentAccountNumber
+       MOVE SortFullName TO WSCurrentCustomer
+       MOVE SortAccountType TO WSCurrentAccountType
+       ADD 1 TO WSCustomerCount
+*> The first record seen for a customer is taken as the opening
+*> baseline - there is no prior TransactionsHistory entry to check
+*> it against, so the running ballance starts from its own snapshot.
+       COMPUTE WSRunningBallance = SortBallance - SortAmount.
+
+CheckRunningBallance.
+       COMPUTE WSRunningBallance = WSRunningBallance + SortAmount
+       IF WSRunningBallance NOT = SortBallance
+           ADD 1 TO WSMismatchCount
+           PERFORM PrintMismatch
+       END-IF.
+
+PrintMismatch.
+       MOVE SPACE TO ReportLine
+       STRING "MISMATCH  " DELIMITED BY SIZE
+           WSCurrentCustomer DELIMITED BY "  "
+           "  Account: " DELIMITED BY SIZE
+           WSCurrentAccountType DELIMITED BY "  "
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine
+
+       MOVE SPACE TO ReportLine
+       MOVE WSRunningBallance TO DollarFormat
+       STRING "    Expected Ballance: " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine
+
+       MOVE SPACE TO ReportLine
+       MOVE SortBallance TO DollarFormat
+       STRING "    Stored   Ballance: " DELIMITED BY SIZE
+           DollarFormat DELIMITED BY SIZE
+           INTO ReportLine
+       END-STRING
+       WRITE ReportLine.
