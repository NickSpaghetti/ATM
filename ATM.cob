@@ -8,68 +8,237 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
        SELECT TransactionsHistory ASSIGN TO "TransactionsHistory.dat"
-           ORGANIZATION IS LINE SEQUENTIAL    
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL
            FILE STATUS  WSFileStatus.
-DATA DIVISION. 
+       SELECT CustomerMaster ASSIGN TO "CustomerMaster.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CMAccountNumber
+           FILE STATUS  WSCustomerFileStatus.
+DATA DIVISION.
 FILE SECTION.
 FD  TransactionsHistory.
-01 TransactionData.
-       02 Ballance PIC S99999999V99.
-       02 AccessDate.
-           03 CurrentYear PIC 9(04).
-           03 CurrentMonth PIC 9(02).
-           03 CurrentDay PIC 9(02).
-       02 Action PIC X(50).
-       02 Amount PIC S99999999V99.
-       02 CustomerName.
-           03 FullName PIC X(500).
-*> Describes data sent/recived 
-WORKING-STORAGE SECTION. 
+       COPY TransactionRecord.
+*> Describes data sent/recived
+FD  CustomerMaster.
+*> Customer master file, keyed by account number, loaded at logon
+*> and kept in step with the customer's running ballance.
+       COPY CustomerRecord.
+WORKING-STORAGE SECTION.
 *> varables inside the program
-01 DollarFormat PIC $$$,$$$,$$9.99.
+01 DollarFormat PIC $$$,$$$,$$9.99-.
 01 DateFormat PIC 99/99/9999.
 01 WSCusomer.
+       02 WSAccountNumber PIC 9(08).
        02 WSAccessDate PIC X(8).
        02 WSBallance PIC S99999999V99 VALUE ZERO.
+       02 WSSavingsBallance PIC S99999999V99 VALUE ZERO.
        02 WSAction PIC X(50).
+       02 WSTransactionAccountType PIC X(10) VALUE "Checking".
        02 WSCustomerName.
            03 WSFullName PIC X(500).
            03 WSFirstName PIC X(250).
            03 WSLastName PIC X(250).
+       02 WSPin PIC 9(04).
+       02 WSExpectedPin PIC 9(04).
+       02 WSVerifiedFullName PIC X(500).
+
+01 AuthenticationControl.
+       02 WSPinTries PIC 9(01) VALUE ZERO.
+       02 WSMaxPinTries PIC 9(01) VALUE 3.
+       02 WSRemainingTries PIC 9(01) VALUE ZERO.
+       02 WSAuthenticated PIC X(01) VALUE 'N'.
+           88 WSIsAuthenticated VALUE 'Y'.
 
 01 WSFileStatus PIC X(2).
               88 WSFileAlreadyOpen VALUE '41'.
+              88 WSFileOperationOk VALUE '00'.
+
+01 WSEndOfFile PIC X(01) VALUE 'N'.
+              88 WSAtEndOfFile VALUE 'Y'.
+
+01 WSCustomerFileStatus PIC X(2).
+              88 WSCustomerFileOk VALUE '00'.
+              88 WSCustomerNotFound VALUE '23'.
+              88 WSCustomerFileNotCreated VALUE '35'.
+              88 WSCustomerFileAlreadyOpen VALUE '41'.
 
 01 MenuConfiguration.
        02 MenuInput PIC S9 VALUE -1.
-       88 ValidMenuOptions VALUE 0 THRU 2.
+       88 ValidMenuOptions VALUE 0 THRU 4.
        02 DepositInput PIC S999999V99 VALUE ZERO.
        88 ValidDepositOptions VALUE IS 1 THRU 999999.
        02 WidthdrawlInput PIC S999999V99 VALUE -1.
        88 ValidWidthdrawlOptions VALUE IS 0 THRU 999999.
-PROCEDURE DIVISION. 
-Main.    
+
+01 SessionDate.
+       02 WSTodayYear PIC 9(04).
+       02 WSTodayMonth PIC 9(02).
+       02 WSTodayDay PIC 9(02).
+
+01 WidthdrawlControl.
+       02 WSDailyWithdrawlTotal PIC S9(07)V99 VALUE ZERO.
+       02 WSDailyWithdrawlLimit PIC S9(07)V99 VALUE 1000.00.
+
+01 OverdraftControl.
+       02 WSOverdraftLimit PIC S9(07)V99 VALUE 500.00.
+       02 WSOverdraftFee PIC S9(07)V99 VALUE 35.00.
+       02 WSAppliedOverdraftFee PIC S9(07)V99 VALUE ZERO.
+       02 WSAvailableWidthdrawl PIC S9(07)V99 VALUE ZERO.
+
+01 TransferControl.
+       02 WSTransferDirection PIC 9(01) VALUE ZERO.
+           88 ValidTransferDirection VALUE 1 2.
+       02 WSTransferAmount PIC S999999V99 VALUE ZERO.
+       02 WSTransferAmountOk PIC X(01) VALUE 'N'.
+           88 ValidTransferAmount VALUE 'Y'.
+
+01 RecentTransactions.
+       02 RecentEntry OCCURS 10 TIMES.
+           03 RecentAction PIC X(50).
+           03 RecentAmount PIC S99999999V99.
+           03 RecentDateNum PIC 9(08).
+
+01 RecentTransactionControl.
+       02 WSRecentCount PIC 9(02) VALUE ZERO.
+       02 WSShiftIndex PIC 9(02) VALUE ZERO.
+       02 WSPrintIndex PIC 9(02) VALUE ZERO.
+
+01 RecentDateFormat PIC 9999/99/99.
+
+01 LogTransactionControl.
+       02 WSLogRetries PIC 9(01) VALUE ZERO.
+       02 WSMaxLogRetries PIC 9(01) VALUE 3.
+       02 WSLogSucceeded PIC X(01) VALUE 'N'.
+           88 WSLogWasSuccessful VALUE 'Y'.
+       02 WSRecordWritten PIC X(01) VALUE 'N'.
+           88 WSRecordWasWritten VALUE 'Y'.
+
+01 BallanceUpdateControl.
+       02 WSBallanceRetries PIC 9(01) VALUE ZERO.
+       02 WSMaxBallanceRetries PIC 9(01) VALUE 3.
+       02 WSBallanceUpdateSucceeded PIC X(01) VALUE 'N'.
+           88 WSBallanceUpdateWasSuccessful VALUE 'Y'.
+
+01 AccountSlotControl.
+*> CMAccountType is the authoritative tag for which OCCURS slot is
+*> Checking and which is Savings - resolve it by scanning the tags
+*> instead of trusting slot position.
+       02 WSCheckingSlot PIC 9(01) VALUE 1.
+       02 WSSavingsSlot PIC 9(01) VALUE 2.
+PROCEDURE DIVISION.
+Main.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO SessionDate
+
        DISPLAY "Enter Your First and Last name. "
        ACCEPT WSFullName
 
        UNSTRING WSFullName DELIMITED BY SPACE
        INTO WSFirstName, WSLastName
-     
-       COMPUTE WSBallance = FUNCTION RANDOM(1) * 999999.99
+
+       DISPLAY "Enter Your Account Number. "
+       ACCEPT WSAccountNumber
+
+       PERFORM LoadCustomerBallance
+
+       PERFORM AuthenticateCustomer
+       IF NOT WSIsAuthenticated
+           DISPLAY "Too many incorrect PIN attempts. Ending session."
+           STOP RUN
+       END-IF
+
+       PERFORM ApplyVerifiedIdentity
+
        MOVE WSBallance To DollarFormat
        DISPLAY "Hi "WSFirstName" "WSLastName", your current ballance is "DollarFormat"!"
-        
+
        PERFORM DisplayMenu
-       
+
        DISPLAY "BYE :)"
        Stop RUN.
 
+LoadCustomerBallance.
+       OPEN I-O CustomerMaster
+       IF WSCustomerFileNotCreated
+*> Fresh install - CustomerMaster.dat doesn't exist on disk yet.
+*> Create an empty indexed file so the open below can succeed;
+*> accounts themselves are loaded into it by the ProvisionCustomer
+*> utility before any customer can log on.
+           PERFORM CreateCustomerMasterFile
+           OPEN I-O CustomerMaster
+       END-IF
+       IF NOT WSCustomerFileOk
+           DISPLAY "UNABLE TO OPEN CUSTOMERMASTER - STATUS " WSCustomerFileStatus
+           STOP RUN
+       END-IF
+
+       MOVE WSAccountNumber TO CMAccountNumber
+       READ CustomerMaster
+           INVALID KEY
+               CONTINUE
+       END-READ
+       IF WSCustomerNotFound
+           DISPLAY "Account not found. Please see a teller to open an account."
+           CLOSE CustomerMaster
+           STOP RUN
+       END-IF
+
+       PERFORM ResolveAccountSlots
+       MOVE CMAccountBallance(WSCheckingSlot) TO WSBallance
+       MOVE CMAccountBallance(WSSavingsSlot) TO WSSavingsBallance
+*> Capture the PIN and the account's name of record before the file
+*> closes - AuthenticateCustomer and ApplyVerifiedIdentity run
+*> afterwards and must not rely on the FD record area still holding
+*> its last-read value once CustomerMaster is no longer open.
+       MOVE CMPin TO WSExpectedPin
+       MOVE CMFullName TO WSVerifiedFullName
+       CLOSE CustomerMaster.
+
+CreateCustomerMasterFile.
+       OPEN OUTPUT CustomerMaster
+       CLOSE CustomerMaster.
+
+ResolveAccountSlots.
+       MOVE 1 TO WSCheckingSlot
+       MOVE 2 TO WSSavingsSlot
+       IF CMAccountType(1) = "Savings"
+           MOVE 2 TO WSCheckingSlot
+           MOVE 1 TO WSSavingsSlot
+       END-IF.
+
+AuthenticateCustomer.
+       MOVE ZERO TO WSPinTries
+       MOVE 'N' TO WSAuthenticated
+       PERFORM UNTIL WSIsAuthenticated OR WSPinTries >= WSMaxPinTries
+           DISPLAY "Enter Your 4 digit PIN. "
+           ACCEPT WSPin
+           ADD 1 TO WSPinTries
+           IF WSPin = WSExpectedPin
+               MOVE 'Y' TO WSAuthenticated
+           ELSE
+               COMPUTE WSRemainingTries = WSMaxPinTries - WSPinTries
+               DISPLAY "Incorrect PIN. Attempts remaining: " WSRemainingTries
+           END-IF
+       END-PERFORM.
+
+ApplyVerifiedIdentity.
+*> Everything downstream (daily withdrawl limit, recent-transactions
+*> lookup, and the audit trail itself) must key off the PIN-verified
+*> account, not whatever text the customer typed at the name prompt -
+*> overwrite it here now that the account number and PIN have both
+*> checked out.
+       MOVE WSVerifiedFullName TO WSFullName
+       UNSTRING WSFullName DELIMITED BY SPACE
+           INTO WSFirstName, WSLastName.
+
 ShowMenuOptions.
        DISPLAY "Please select one of the following options:"
        DISPLAY "0. Exit"
        DISPLAY "1. Deposit Money"
-       DISPLAY "2. Withdrawal Money".
+       DISPLAY "2. Withdrawal Money"
+       DISPLAY "3. Transfer Between Accounts"
+       DISPLAY "4. View Recent Transactions".
 
 DisplayMenu.
        PERFORM ShowMenuOptions
@@ -84,13 +253,21 @@ DisplayMenu.
                    MOVE "Deposit" TO WSAction
                    PERFORM Deposit
                    PERFORM ShowMenuOptions
-               When 2 
+               When 2
                    COMPUTE MenuInput = -1
                    MOVE "Widthdrawl" TO WSAction
                    PERFORM Widthdrawl
                    PERFORM ShowMenuOptions
-               WHEN OTHER 
-                   DISPLAY "You Entered an Incorrect value please select from one of the 3 options above"
+               WHEN 3
+                   COMPUTE MenuInput = -1
+                   PERFORM TransferBetweenAccounts
+                   PERFORM ShowMenuOptions
+               WHEN 4
+                   COMPUTE MenuInput = -1
+                   PERFORM ViewRecentTransactions
+                   PERFORM ShowMenuOptions
+               WHEN OTHER
+                   DISPLAY "You Entered an Incorrect value please select from one of the 5 options above"
             END-EVALUATE 
        END-PERFORM
        
@@ -117,39 +294,344 @@ Deposit.
        COMPUTE DepositInput = ZERO.
 
 Widthdrawl.
+       PERFORM ComputeDailyWithdrawlTotal
        MOVE WSBallance To DollarFormat
        DISPLAY "Your Current Ballance is " DollarFormat
        DISPLAY "Enter the amount of money you wish to widthdrawl to your account"
        PERFORM UNTIL ValidWidthdrawlOptions
        ACCEPT WidthdrawlInput
-           IF(WidthdrawlInput <= WSBallance AND WidthdrawlInput >= 0) 
-               COMPUTE WSBallance = WSBallance - WidthdrawlInput
-               MOVE WSBallance To DollarFormat
-               DISPLAY "Your new Ballance is " DollarFormat
-               PERFORM LogTransaction
+           IF(WidthdrawlInput <= WSBallance + WSOverdraftLimit AND WidthdrawlInput >= 0)
+               IF (WSDailyWithdrawlTotal + WidthdrawlInput) > WSDailyWithdrawlLimit
+                   MOVE WSDailyWithdrawlLimit TO DollarFormat
+                   DISPLAY "You have reached your daily widthdrawl limit of " DollarFormat
+                   COMPUTE WidthdrawlInput = -1
+               ELSE
+                   COMPUTE WSBallance = WSBallance - WidthdrawlInput
+                   ADD WidthdrawlInput TO WSDailyWithdrawlTotal
+                   MOVE WSBallance To DollarFormat
+                   DISPLAY "Your new Ballance is " DollarFormat
+                   PERFORM LogTransaction
+                   IF WSBallance < ZERO
+                       PERFORM ApplyOverdraftFee
+                   END-IF
+               END-IF
            ELSE
+               COMPUTE WSAvailableWidthdrawl = WSBallance + WSOverdraftLimit
+               MOVE WSAvailableWidthdrawl TO DollarFormat
                DISPLAY "You Entered an Incorrect value please enter a value greater than 0 and less than " DollarFormat
-           END-IF   
+               COMPUTE WidthdrawlInput = -1
+           END-IF
        END-PERFORM
 
        COMPUTE WidthdrawlInput = -1.
 
-LogTransaction.         
-       IF (WSFileAlreadyOpen)
+ApplyOverdraftFee.
+*> The withdrawal that got us here already stopped at the overdraft
+*> ceiling, so don't let the fee on top of it push the ballance past
+*> that same ceiling - cap the fee at whatever room is left.
+       COMPUTE WSAvailableWidthdrawl = WSBallance + WSOverdraftLimit
+       IF WSAvailableWidthdrawl < WSOverdraftFee
+           MOVE WSAvailableWidthdrawl TO WSAppliedOverdraftFee
+       ELSE
+           MOVE WSOverdraftFee TO WSAppliedOverdraftFee
+       END-IF
+       COMPUTE WSBallance = WSBallance - WSAppliedOverdraftFee
+*> If the withdrawal already used up every last cent of overdraft
+*> room, there's no fee left to apply - don't post a $0.00
+*> "OverdraftFee" transaction just because this boundary was hit.
+       IF WSAppliedOverdraftFee > ZERO
+           MOVE WSBallance To DollarFormat
+           MOVE "OverdraftFee" TO WSAction
+           DISPLAY "Your account is overdrawn, an overdraft fee has been applied. Your new Ballance is " DollarFormat
+           PERFORM LogTransaction
+           MOVE "Widthdrawl" TO WSAction
+       END-IF.
+
+TransferBetweenAccounts.
+       MOVE WSBallance To DollarFormat
+       DISPLAY "Checking Ballance is " DollarFormat
+       MOVE WSSavingsBallance To DollarFormat
+       DISPLAY "Savings Ballance is " DollarFormat
+
+       MOVE ZERO TO WSTransferDirection
+       PERFORM UNTIL ValidTransferDirection
+           DISPLAY "1. Transfer Checking to Savings"
+           DISPLAY "2. Transfer Savings to Checking"
+           ACCEPT WSTransferDirection
+           IF NOT ValidTransferDirection
+               DISPLAY "You Entered an Incorrect value please select from one of the 2 options above"
+           END-IF
+       END-PERFORM
+
+       MOVE 'N' TO WSTransferAmountOk
+       PERFORM UNTIL ValidTransferAmount
+           DISPLAY "Enter the amount of money you wish to transfer"
+           ACCEPT WSTransferAmount
+           PERFORM ValidateTransferAmount
+           IF NOT ValidTransferAmount
+               PERFORM DisplayTransferAmountError
+           END-IF
+       END-PERFORM
+
+*> Both legs go to history before either one is persisted to
+*> CustomerMaster, so a transfer is all-or-nothing: if the second
+*> leg can't be logged after retries, LogTransactionRecord STOPs RUN
+*> before UpdateCustomerBallance ever runs, and no money moves.
+       EVALUATE WSTransferDirection
+           WHEN 1
+               COMPUTE WSBallance = WSBallance - WSTransferAmount
+               MOVE "Checking" TO WSTransactionAccountType
+               MOVE "TransferOut" TO WSAction
+               PERFORM LogTransactionRecord
+               COMPUTE WSSavingsBallance = WSSavingsBallance + WSTransferAmount
+               MOVE "Savings" TO WSTransactionAccountType
+               MOVE "TransferIn" TO WSAction
+               PERFORM LogTransactionRecord
+               PERFORM UpdateCustomerBallance
+               DISPLAY "Transfer complete."
+           WHEN 2
+               COMPUTE WSSavingsBallance = WSSavingsBallance - WSTransferAmount
+               MOVE "Savings" TO WSTransactionAccountType
+               MOVE "TransferOut" TO WSAction
+               PERFORM LogTransactionRecord
+               COMPUTE WSBallance = WSBallance + WSTransferAmount
+               MOVE "Checking" TO WSTransactionAccountType
+               MOVE "TransferIn" TO WSAction
+               PERFORM LogTransactionRecord
+               PERFORM UpdateCustomerBallance
+               DISPLAY "Transfer complete."
+       END-EVALUATE
+       MOVE "Checking" TO WSTransactionAccountType
+       MOVE SPACE TO WSAction.
+
+ValidateTransferAmount.
+       MOVE 'N' TO WSTransferAmountOk
+       EVALUATE WSTransferDirection
+           WHEN 1
+               IF WSTransferAmount > ZERO AND WSTransferAmount <= WSBallance
+                   MOVE 'Y' TO WSTransferAmountOk
+               END-IF
+           WHEN 2
+               IF WSTransferAmount > ZERO AND WSTransferAmount <= WSSavingsBallance
+                   MOVE 'Y' TO WSTransferAmountOk
+               END-IF
+       END-EVALUATE.
+
+DisplayTransferAmountError.
+       EVALUATE WSTransferDirection
+           WHEN 1
+               DISPLAY "You Entered an Incorrect value please enter a value greater than 0 and less than or equal to your Checking Ballance"
+           WHEN 2
+               DISPLAY "You Entered an Incorrect value please enter a value greater than 0 and less than or equal to your Savings Ballance"
+       END-EVALUATE.
+
+ViewRecentTransactions.
+       MOVE ZERO TO WSRecentCount
+       MOVE 'N' TO WSEndOfFile
+       IF WSFileAlreadyOpen
            CLOSE TransactionsHistory
        END-IF
-       OPEN EXTEND TransactionsHistory.
-           MOVE FUNCTION CURRENT-DATE to AccessDate
-           MOVE WSFullName TO FullName
-           MOVE WSAction TO Action
-           COMPUTE Ballance = WSBallance
-           EVALUATE WSAction
-               WHEN "Deposit"
-                   COMPUTE Amount = DepositInput
-               WHEN "Widthdrawl"
-                   COMPUTE Amount = WidthdrawlInput * -1
-           END-EVALUATE       
-           WRITE TransactionData
-           END-WRITE.
-       CLOSE TransactionsHistory
+       OPEN INPUT TransactionsHistory
+       IF WSFileOperationOk
+           PERFORM UNTIL WSAtEndOfFile
+               READ TransactionsHistory
+                   AT END
+                       MOVE 'Y' TO WSEndOfFile
+                   NOT AT END
+                       IF AccountNumber = WSAccountNumber
+                           PERFORM RecordRecentTransaction
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsHistory
+       END-IF
+
+       IF WSRecentCount = ZERO
+           DISPLAY "No recent transactions found."
+       ELSE
+           DISPLAY "Your most recent transactions:"
+           PERFORM PrintRecentTransactions
+       END-IF.
+
+RecordRecentTransaction.
+       IF WSRecentCount < 10
+           ADD 1 TO WSRecentCount
+       ELSE
+           PERFORM VARYING WSShiftIndex FROM 1 BY 1 UNTIL WSShiftIndex > 9
+               MOVE RecentAction(WSShiftIndex + 1) TO RecentAction(WSShiftIndex)
+               MOVE RecentAmount(WSShiftIndex + 1) TO RecentAmount(WSShiftIndex)
+               MOVE RecentDateNum(WSShiftIndex + 1) TO RecentDateNum(WSShiftIndex)
+           END-PERFORM
+       END-IF
+       MOVE Action TO RecentAction(WSRecentCount)
+       MOVE Amount TO RecentAmount(WSRecentCount)
+       COMPUTE RecentDateNum(WSRecentCount) =
+           (CurrentYear * 10000) + (CurrentMonth * 100) + CurrentDay.
+
+PrintRecentTransactions.
+       PERFORM VARYING WSPrintIndex FROM 1 BY 1 UNTIL WSPrintIndex > WSRecentCount
+           MOVE RecentAmount(WSPrintIndex) TO DollarFormat
+           MOVE RecentDateNum(WSPrintIndex) TO RecentDateFormat
+           DISPLAY RecentDateFormat "  " RecentAction(WSPrintIndex) "  " DollarFormat
+       END-PERFORM.
+
+ComputeDailyWithdrawlTotal.
+       MOVE ZERO TO WSDailyWithdrawlTotal
+       MOVE 'N' TO WSEndOfFile
+       IF WSFileAlreadyOpen
+           CLOSE TransactionsHistory
+       END-IF
+       OPEN INPUT TransactionsHistory
+       IF WSFileOperationOk
+           PERFORM UNTIL WSAtEndOfFile
+               READ TransactionsHistory
+                   AT END
+                       MOVE 'Y' TO WSEndOfFile
+                   NOT AT END
+                       IF AccountNumber = WSAccountNumber
+                           AND CurrentYear = WSTodayYear
+                           AND CurrentMonth = WSTodayMonth
+                           AND CurrentDay = WSTodayDay
+                           AND Action = "Widthdrawl"
+                           COMPUTE WSDailyWithdrawlTotal =
+                               WSDailyWithdrawlTotal + (Amount * -1)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionsHistory
+       END-IF.
+
+LogTransaction.
+       PERFORM LogTransactionRecord
+       PERFORM UpdateCustomerBallance
        DISPLAY "Logged " WSAction.
+
+LogTransactionRecord.
+*> A ballance change is never persisted to CustomerMaster until the
+*> history record that backs it is confirmed written - retry a few
+*> times on a transient file error before giving up loudly, so a
+*> crash or a disk hiccup can never lose or duplicate a transaction.
+*> TransferBetweenAccounts PERFORMs this directly, once per leg, so
+*> that both legs are on history before either side of the transfer
+*> is persisted to CustomerMaster.
+       MOVE ZERO TO WSLogRetries
+       MOVE 'N' TO WSLogSucceeded
+       MOVE 'N' TO WSRecordWritten
+       PERFORM UNTIL WSLogWasSuccessful OR WSLogRetries >= WSMaxLogRetries
+           ADD 1 TO WSLogRetries
+           PERFORM WriteTransactionRecord
+       END-PERFORM
+
+       IF NOT WSLogWasSuccessful
+           DISPLAY "UNABLE TO RECORD TRANSACTION AFTER " WSMaxLogRetries " ATTEMPTS."
+           DISPLAY "Ending session without applying this change."
+           STOP RUN
+       END-IF.
+
+WriteTransactionRecord.
+       MOVE 'N' TO WSLogSucceeded
+       IF WSRecordWasWritten
+*> A previous attempt already got the WRITE itself onto disk and
+*> only the CLOSE failed - retry the close only, so a close-only
+*> failure can never result in the record being written twice.
+           PERFORM CloseTransactionsHistoryAfterWrite
+       ELSE
+           IF (WSFileAlreadyOpen)
+               CLOSE TransactionsHistory
+           END-IF
+           OPEN EXTEND TransactionsHistory
+           IF WSFileOperationOk
+               MOVE FUNCTION CURRENT-DATE to AccessDate
+               MOVE WSAccountNumber TO AccountNumber
+               MOVE WSFullName TO FullName
+               MOVE WSAction TO Action
+               MOVE WSTransactionAccountType TO AccountType
+               IF WSTransactionAccountType = "Savings"
+                   COMPUTE Ballance = WSSavingsBallance
+               ELSE
+                   COMPUTE Ballance = WSBallance
+               END-IF
+               EVALUATE WSAction
+                   WHEN "Deposit"
+                       COMPUTE Amount = DepositInput
+                   WHEN "Widthdrawl"
+                       COMPUTE Amount = WidthdrawlInput * -1
+                   WHEN "OverdraftFee"
+                       COMPUTE Amount = WSAppliedOverdraftFee * -1
+                   WHEN "TransferOut"
+                       COMPUTE Amount = WSTransferAmount * -1
+                   WHEN "TransferIn"
+                       COMPUTE Amount = WSTransferAmount
+               END-EVALUATE
+
+               WRITE TransactionData
+               IF WSFileOperationOk
+                   MOVE 'Y' TO WSRecordWritten
+                   PERFORM CloseTransactionsHistoryAfterWrite
+               ELSE
+                   DISPLAY "UNABLE TO WRITE TRANSACTION RECORD - STATUS " WSFileStatus
+                   CLOSE TransactionsHistory
+               END-IF
+           ELSE
+               DISPLAY "UNABLE TO OPEN TRANSACTIONSHISTORY - STATUS " WSFileStatus
+           END-IF
+       END-IF.
+
+CloseTransactionsHistoryAfterWrite.
+       CLOSE TransactionsHistory
+       IF WSFileOperationOk
+           MOVE 'Y' TO WSLogSucceeded
+       ELSE
+           DISPLAY "UNABLE TO CLOSE TRANSACTIONSHISTORY - STATUS " WSFileStatus
+       END-IF.
+
+UpdateCustomerBallance.
+*> This is what makes a ballance change durable - give it the same
+*> check-every-operation, retry-or-fail-loudly treatment as
+*> WriteTransactionRecord, so a failed rewrite can never be mistaken
+*> for a successfully persisted transaction.
+       MOVE ZERO TO WSBallanceRetries
+       MOVE 'N' TO WSBallanceUpdateSucceeded
+       PERFORM UNTIL WSBallanceUpdateWasSuccessful OR WSBallanceRetries >= WSMaxBallanceRetries
+           ADD 1 TO WSBallanceRetries
+           PERFORM RewriteCustomerBallance
+       END-PERFORM
+
+       IF NOT WSBallanceUpdateWasSuccessful
+           DISPLAY "UNABLE TO UPDATE CUSTOMERMASTER AFTER " WSMaxBallanceRetries " ATTEMPTS."
+           DISPLAY "Ending session - the transaction history record was written but the stored ballance could not be updated."
+           STOP RUN
+       END-IF.
+
+RewriteCustomerBallance.
+       MOVE 'N' TO WSBallanceUpdateSucceeded
+       IF (WSCustomerFileAlreadyOpen)
+           CLOSE CustomerMaster
+       END-IF
+       OPEN I-O CustomerMaster
+       IF WSCustomerFileOk
+           MOVE WSAccountNumber TO CMAccountNumber
+           READ CustomerMaster
+               INVALID KEY
+                   DISPLAY "UNABLE TO LOCATE CUSTOMERMASTER RECORD - STATUS " WSCustomerFileStatus
+           END-READ
+           IF WSCustomerFileOk
+               PERFORM ResolveAccountSlots
+               MOVE WSBallance TO CMAccountBallance(WSCheckingSlot)
+               MOVE WSSavingsBallance TO CMAccountBallance(WSSavingsSlot)
+               REWRITE CustomerMasterRecord
+               IF WSCustomerFileOk
+                   MOVE 'Y' TO WSBallanceUpdateSucceeded
+               ELSE
+                   DISPLAY "UNABLE TO REWRITE CUSTOMERMASTER RECORD - STATUS " WSCustomerFileStatus
+               END-IF
+           END-IF
+
+           CLOSE CustomerMaster
+           IF NOT WSCustomerFileOk
+               MOVE 'N' TO WSBallanceUpdateSucceeded
+               DISPLAY "UNABLE TO CLOSE CUSTOMERMASTER - STATUS " WSCustomerFileStatus
+           END-IF
+       ELSE
+           DISPLAY "UNABLE TO OPEN CUSTOMERMASTER - STATUS " WSCustomerFileStatus
+       END-IF.
