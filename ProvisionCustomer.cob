@@ -0,0 +1,81 @@
+       >> SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ProvisionCustomer.
+AUTHOR. NICK CICCHETTI
+DATE-WRITTEN. August 9th 2026
+*> Teller-run utility. Opens CustomerMaster.dat (creating it if this
+*> is a fresh install) and writes one new CustomerMasterRecord from
+*> operator input, so an account exists for ATM.cob's LoadCustomerBallance
+*> to find at logon. Run this once per new account before the customer's
+*> first visit to the ATM.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerMaster ASSIGN TO "CustomerMaster.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CMAccountNumber
+           FILE STATUS  WSCustomerFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD  CustomerMaster.
+       COPY CustomerRecord.
+WORKING-STORAGE SECTION.
+01 WSCustomerFileStatus PIC X(2).
+       88 WSCustomerFileOk VALUE '00'.
+       88 WSCustomerFileNotCreated VALUE '35'.
+       88 WSCustomerDuplicateKey VALUE '22'.
+
+01 WSMoreAccounts PIC X(01) VALUE 'Y'.
+       88 WSWantsMoreAccounts VALUE 'Y'.
+PROCEDURE DIVISION.
+Main.
+       OPEN I-O CustomerMaster
+       IF WSCustomerFileNotCreated
+           PERFORM CreateCustomerMasterFile
+           OPEN I-O CustomerMaster
+       END-IF
+       IF NOT WSCustomerFileOk
+           DISPLAY "UNABLE TO OPEN CUSTOMERMASTER - STATUS " WSCustomerFileStatus
+           STOP RUN
+       END-IF
+
+       PERFORM UNTIL NOT WSWantsMoreAccounts
+           PERFORM ProvisionOneAccount
+           DISPLAY "Provision another account? (Y/N)"
+           ACCEPT WSMoreAccounts
+       END-PERFORM
+
+       CLOSE CustomerMaster
+       DISPLAY "Done."
+       STOP RUN.
+
+CreateCustomerMasterFile.
+       OPEN OUTPUT CustomerMaster
+       CLOSE CustomerMaster.
+
+ProvisionOneAccount.
+       MOVE "Checking" TO CMAccountType(1)
+       MOVE "Savings"  TO CMAccountType(2)
+       MOVE ZERO TO CMAccountBallance(1)
+       MOVE ZERO TO CMAccountBallance(2)
+
+       DISPLAY "Account Number (8 digits): "
+       ACCEPT CMAccountNumber
+       DISPLAY "Customer Full Name: "
+       ACCEPT CMFullName
+       DISPLAY "4 digit PIN: "
+       ACCEPT CMPin
+       DISPLAY "Opening Checking Ballance: "
+       ACCEPT CMAccountBallance(1)
+       DISPLAY "Opening Savings Ballance: "
+       ACCEPT CMAccountBallance(2)
+
+       WRITE CustomerMasterRecord
+           INVALID KEY
+               DISPLAY "ACCOUNT NUMBER ALREADY EXISTS - NOT PROVISIONED"
+       END-WRITE
+
+       IF WSCustomerFileOk
+           DISPLAY "Account provisioned."
+       END-IF.
