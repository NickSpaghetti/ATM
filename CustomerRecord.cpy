@@ -0,0 +1,12 @@
+      *> CustomerRecord.cpy
+      *> Shared record layout for CustomerMaster.dat. COPY this into
+      *> the FD of any program that reads or writes the customer
+      *> master file, so the layout only has to change in one place.
+       01 CustomerMasterRecord.
+           02 CMAccountNumber PIC 9(08).
+           02 CMFullName PIC X(500).
+           02 CMPin PIC 9(04).
+      *> Slot 1 is the customer's Checking account, slot 2 is Savings.
+           02 CMAccounts OCCURS 2 TIMES.
+               03 CMAccountType PIC X(10).
+               03 CMAccountBallance PIC S99999999V99.
