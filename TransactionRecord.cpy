@@ -0,0 +1,17 @@
+      *> TransactionRecord.cpy
+      *> Shared record layout for TransactionsHistory.dat. COPY this
+      *> into the FD of any program that reads or writes the
+      *> transaction history file, so the layout only has to change
+      *> in one place.
+       01 TransactionData.
+           02 AccountNumber PIC 9(08).
+           02 Ballance PIC S99999999V99.
+           02 AccessDate.
+               03 CurrentYear PIC 9(04).
+               03 CurrentMonth PIC 9(02).
+               03 CurrentDay PIC 9(02).
+           02 Action PIC X(50).
+           02 Amount PIC S99999999V99.
+           02 CustomerName.
+               03 FullName PIC X(500).
+           02 AccountType PIC X(10).
